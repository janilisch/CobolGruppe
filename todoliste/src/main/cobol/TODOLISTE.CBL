@@ -4,10 +4,22 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-         SELECT TDLIST ASSIGN TO 'todolist.txt'
+         SELECT TDLIST ASSIGN TO 'todolist.dat'
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ITEM-ID
+            LOCK MODE IS EXCLUSIVE
+            FILE STATUS IS WS-TDLIST-STATUS.
+         SELECT PRINT-FILE ASSIGN TO 'todoreport.txt'
             ORGANIZATION IS LINE SEQUENTIAL.
-         SELECT PRINT-FILE ASSIGN TO 'todolist.txt'
+         SELECT TDBACKUP ASSIGN TO WS-BACKUP-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-BACKUP-STATUS.
+         SELECT TDARCHIVE ASSIGN TO 'todoarchive.txt'
             ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT TDLIST-OLD ASSIGN TO 'todolist.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-OLD-STATUS.
        DATA DIVISION.
        FILE SECTION.
           FD TDLIST.
@@ -21,6 +33,21 @@
                 88 NONE     VALUE 0.
                 88 WORK     VALUE 1.
                 88 HOME     VALUE 2.
+             05 ITEM-USER-ID PIC X(10).
+          FD PRINT-FILE.
+          01 PRINT-FILE-RECORD PIC X(80).
+          FD TDBACKUP.
+          01 TDBACKUP-RECORD PIC X(74).
+          FD TDARCHIVE.
+          01 TDARCHIVE-RECORD PIC X(74).
+          FD TDLIST-OLD.
+          01 TDLIST-OLD-RECORD.
+             05 OLD-ITEM-ID PIC 9(5).
+             05 OLD-ITEM-CONTENT PIC X(35).
+             05 OLD-ITEM-DATE PIC X(21).
+             05 OLD-ITEM-STATUS PIC 9.
+             05 OLD-ITEM-COLOR PIC 9.
+             05 OLD-ITEM-TAG PIC 9.
        WORKING-STORAGE SECTION.
        01 TEMP-FIELDS.
         05 CURRENT-DATE.
@@ -28,15 +55,28 @@
           10  WS-CURRENT-MONTH        PIC 9(02).
           10  WS-CURRENT-DAY          PIC 9(02).
         05  ITEM-TO-DELETE          PIC 9(5) VALUE 00002.
-        05  NUMBER-OF-TODOS         PIC 999.
-           88 LIST-IS-EMPTY VALUE ZERO.
-        05  COUNTER                 PIC 999.
-        05  TODOLISTE.
-            07  TODO-ITEM PIC X(64) OCCURS 999.
         05 FONTCOLOR                   PIC X(6).
         05 STATUS-STRING               PIC X(8).
+        05 TAG-STRING                  PIC X(4).
         01 WS-EOF PIC A(1).
-        01 WS-ID-COUNTER PIC 999.
+        01 WS-ID-COUNTER PIC 9(4).
+        01 WS-MAX-ID PIC 9(5) VALUE ZERO.
+        01 WS-TDLIST-STATUS PIC XX.
+        01 WS-LOCK-TRIES PIC 9(3) VALUE ZERO.
+        01 WS-LOCK-MAX-TRIES PIC 9(3) VALUE 030.
+        01 WS-SPIN-COUNTER PIC 9(7).
+        01 WS-REPORT-CONTENT PIC X(35).
+        01 WS-REPORT-CONTENT-LEN PIC 9(3).
+        01 WS-OVERDUE-TEXT PIC X(9).
+        01 WS-BACKUP-TIMESTAMP PIC X(14).
+        01 WS-BACKUP-FILENAME PIC X(32).
+        01 WS-BACKUP-STATUS PIC XX.
+        01 WS-BACKUP-SEQ PIC 9(3) VALUE ZERO.
+        01 WS-OLD-STATUS PIC XX.
+        01 WS-OLD-EOF PIC X(1) VALUE "N".
+        01 WS-OLD-FILENAME PIC X(12) VALUE "todolist.txt".
+        01 WS-MIGRATED-FILENAME PIC X(21)
+           VALUE "todolist.txt.migrated".
         01 WS-TDLIST.
            05 ITEM-ID PIC 9(5).
            05 ITEM-CONTENT PIC X(35).
@@ -56,14 +96,28 @@
               88 NONE     VALUE 0.
               88 WORK     VALUE 1.
               88 HOME     VALUE 2.
+           05 ITEM-USER-ID PIC X(10).
+       01 WS-ITEM-VISIBLE PIC X(1).
+       01 WS-KEYWORD-TRIMMED PIC X(35).
+       01 WS-KEYWORD-LEN PIC 9(3).
+       01 WS-CONTENT-TRIMMED PIC X(35).
+       01 WS-SPLIT-BEFORE PIC X(35).
+       01 WS-SPLIT-AFTER PIC X(35).
+       01 WS-DELETED-COUNT PIC 9(3).
        LINKAGE SECTION.
         COPY todoactions.
         COPY todoitem.
-       PROCEDURE DIVISION USING TODO-ACTION NEW-TODO-ITEM
-          IT-IDS IT-COLOR IT-STATUS.
+        COPY todoresult.
+       PROCEDURE DIVISION
+       USING TODO-ACTION NEW-TODO-ITEM IT-PARAMS TODO-RESULT.
+           MOVE "OK" TO RESULT-CODE
+           MOVE SPACES TO RESULT-MESSAGE
+           PERFORM MIGRATE-OLD-TODOLIST
            EVALUATE TRUE
            WHEN ACTION-SHOW
               PERFORM READ-TODOLIST-FROM-FILE
+           WHEN ACTION-SHOW-TAG
+              PERFORM READ-TODOLIST-FROM-FILE
            WHEN ACTION-ADD
               PERFORM ADD-NEW-TODO-ITEM
            WHEN ACTION-DELETE
@@ -76,37 +130,239 @@
               PERFORM REMOVE-DONE
            WHEN ACTION-REMOVE-CANCELED
               PERFORM REMOVE-CANCELED
+           WHEN ACTION-REPORT
+              PERFORM WRITE-REPORT
+           WHEN ACTION-DELETE-CONTENT
+              PERFORM DELETE-BY-CONTENT
            END-EVALUATE
            GOBACK
           .
 
+       OPEN-TDLIST-IO SECTION.
+      *der Index wird exklusiv gesperrt gehalten, solange die Datei
+      *offen ist - bei gleichzeitigen Anfragen wartet diese Section
+      *kurz ab und versucht es erneut, statt sofort aufzugeben
+           MOVE ZERO TO WS-LOCK-TRIES
+           PERFORM WITH TEST AFTER UNTIL WS-TDLIST-STATUS = "00"
+                 OR WS-LOCK-TRIES > WS-LOCK-MAX-TRIES
+               ADD 1 TO WS-LOCK-TRIES
+               OPEN I-O TDLIST
+               IF WS-TDLIST-STATUS NOT = "00"
+                  PERFORM VARYING WS-SPIN-COUNTER FROM 1 BY 1
+                        UNTIL WS-SPIN-COUNTER > 1000000
+                  END-PERFORM
+               END-IF
+           END-PERFORM
+          EXIT.
+
+       OPEN-TDLIST-INPUT SECTION.
+      *wie OPEN-TDLIST-IO, aber fuer lesenden Zugriff - wartet ebenso
+      *auf eine laufende exklusive Sperre, statt beim ersten
+      *Fehlschlag sofort mit einer leeren/kaputten Anzeige
+      *weiterzumachen
+           MOVE ZERO TO WS-LOCK-TRIES
+           PERFORM WITH TEST AFTER UNTIL WS-TDLIST-STATUS = "00"
+                 OR WS-LOCK-TRIES > WS-LOCK-MAX-TRIES
+               ADD 1 TO WS-LOCK-TRIES
+               OPEN INPUT TDLIST
+               IF WS-TDLIST-STATUS NOT = "00"
+                  PERFORM VARYING WS-SPIN-COUNTER FROM 1 BY 1
+                        UNTIL WS-SPIN-COUNTER > 1000000
+                  END-PERFORM
+               END-IF
+           END-PERFORM
+          EXIT.
+
+      *einmalige Uebernahme der Eintraege aus der alten sequentiellen
+      *todolist.txt in die neue indizierte Datei, nachdem TDLIST auf
+      *ORGANIZATION INDEXED umgestellt wurde - laeuft nur an, solange
+      *todolist.dat noch nicht existiert, und benennt die alte Datei
+      *danach um, damit sie nicht bei jedem weiteren Aufruf erneut
+      *verarbeitet wird. Gibt es weder eine alte noch eine neue Datei
+      *(Neuinstallation), wird stattdessen eine leere indizierte Datei
+      *angelegt, damit OPEN-TDLIST-IO/-INPUT danach nicht dauerhaft
+      *gegen eine nicht existierende Datei laufen
+       MIGRATE-OLD-TODOLIST SECTION.
+           OPEN INPUT TDLIST
+           IF WS-TDLIST-STATUS = "00"
+              CLOSE TDLIST
+           ELSE
+              IF WS-TDLIST-STATUS = "35"
+                 OPEN INPUT TDLIST-OLD
+                 IF WS-OLD-STATUS = "00"
+                    OPEN OUTPUT TDLIST
+                    IF WS-TDLIST-STATUS = "00"
+                       MOVE "N" TO WS-OLD-EOF
+                       PERFORM UNTIL WS-OLD-EOF = 'Y'
+                           READ TDLIST-OLD
+                              AT END MOVE 'Y' TO WS-OLD-EOF
+                              NOT AT END
+                                 MOVE OLD-ITEM-ID
+                                   TO ITEM-ID IN TDLIST-FILE
+                                 MOVE OLD-ITEM-CONTENT
+                                   TO ITEM-CONTENT IN TDLIST-FILE
+                                 MOVE OLD-ITEM-DATE
+                                   TO ITEM-DATE IN TDLIST-FILE
+                                 MOVE OLD-ITEM-STATUS
+                                   TO ITEM-STATUS IN TDLIST-FILE
+                                 MOVE OLD-ITEM-COLOR
+                                   TO ITEM-COLOR IN TDLIST-FILE
+                                 MOVE OLD-ITEM-TAG
+                                   TO ITEM-TAG IN TDLIST-FILE
+                                 MOVE SPACES
+                                   TO ITEM-USER-ID IN TDLIST-FILE
+                                 WRITE TDLIST-FILE
+                           END-READ
+                       END-PERFORM
+                       CLOSE TDLIST
+                       CALL "CBL_RENAME_FILE" USING WS-OLD-FILENAME
+                                                    WS-MIGRATED-FILENAME
+                    END-IF
+                    CLOSE TDLIST-OLD
+                 ELSE
+                    OPEN OUTPUT TDLIST
+                    IF WS-TDLIST-STATUS = "00"
+                       CLOSE TDLIST
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+          EXIT.
+
        ADD-NEW-TODO-ITEM SECTION.
            DISPLAY "Hallo"
-		       OPEN INPUT TDLIST
+           PERFORM OPEN-TDLIST-IO
+           IF WS-TDLIST-STATUS NOT = "00"
+             MOVE "ER" TO RESULT-CODE
+             MOVE "todolist is locked by another request, try again"
+               TO RESULT-MESSAGE
+           ELSE
              PERFORM UNTIL WS-EOF='Y'
-                 READ TDLIST INTO WS-TDLIST
+                 READ TDLIST NEXT INTO WS-TDLIST
                     AT END MOVE 'Y' TO WS-EOF
-                    NOT AT END ADD 1 TO NUMBER-OF-TODOS
+                    NOT AT END
+                       IF ITEM-ID IN WS-TDLIST > WS-MAX-ID
+                          MOVE ITEM-ID IN WS-TDLIST TO WS-MAX-ID
+                       END-IF
                  END-READ
              END-PERFORM
-           CLOSE TDLIST
-		       MOVE FUNCTION CURRENT-DATE TO ITEM-DATE
-               IN WS-TDLIST
-           ADD 1 TO ITEM-ID IN WS-TDLIST
-           MOVE NEW-TODO-ITEM
-             TO ITEM-CONTENT IN WS-TDLIST
-           IF IT-COLOR<5
-             MOVE IT-COLOR   TO ITEM-COLOR IN WS-TDLIST
+             IF WS-MAX-ID = 99999
+               MOVE "ER" TO RESULT-CODE
+               MOVE "todolist is full, no new item can be added"
+                 TO RESULT-MESSAGE
+             ELSE
+               IF IT-COLOR > 4
+                 MOVE "ER" TO RESULT-CODE
+                 MOVE "invalid color value" TO RESULT-MESSAGE
+               ELSE
+                 IF IT-TAG > 2
+                   MOVE "ER" TO RESULT-CODE
+                   MOVE "invalid tag value" TO RESULT-MESSAGE
+                 ELSE
+		           MOVE FUNCTION CURRENT-DATE TO ITEM-DATE
+                   IN WS-TDLIST
+                   ADD 1 TO WS-MAX-ID
+                   MOVE WS-MAX-ID TO ITEM-ID IN WS-TDLIST
+                   MOVE NEW-TODO-ITEM
+                     TO ITEM-CONTENT IN WS-TDLIST
+                   MOVE IT-COLOR   TO ITEM-COLOR IN WS-TDLIST
+                   MOVE IT-TAG     TO ITEM-TAG IN WS-TDLIST
+                   MOVE IT-USER-ID TO ITEM-USER-ID IN WS-TDLIST
+                   WRITE TDLIST-FILE FROM WS-TDLIST
+                   DISPLAY WS-TDLIST
+                 END-IF
+               END-IF
+             END-IF
+             CLOSE TDLIST
            END-IF
-           OPEN EXTEND TDLIST
-           WRITE TDLIST-FILE FROM WS-TDLIST
-           CLOSE TDLIST
-           DISPLAY WS-TDLIST
           EXIT.
 
+      *leert die Liste erst, wenn zuvor eine Sicherungskopie
+      *angelegt werden konnte - schlaegt BACKUP-TODOLIST fehl (z.B.
+      *weil TDLIST gerade exklusiv von einer anderen Anfrage
+      *gesperrt ist), bleibt die Liste unangetastet
        CLEAR-LIST SECTION.
-          OPEN OUTPUT TDLIST
-          CLOSE TDLIST
+          PERFORM BACKUP-TODOLIST
+          IF NOT RESULT-ERROR
+             MOVE ZERO TO WS-LOCK-TRIES
+             PERFORM WITH TEST AFTER UNTIL WS-TDLIST-STATUS = "00"
+                   OR WS-LOCK-TRIES > WS-LOCK-MAX-TRIES
+                 ADD 1 TO WS-LOCK-TRIES
+                 OPEN OUTPUT TDLIST
+                 IF WS-TDLIST-STATUS NOT = "00"
+                    PERFORM VARYING WS-SPIN-COUNTER FROM 1 BY 1
+                          UNTIL WS-SPIN-COUNTER > 1000000
+                    END-PERFORM
+                 END-IF
+             END-PERFORM
+             IF WS-TDLIST-STATUS = "00"
+                CLOSE TDLIST
+             ELSE
+                MOVE "ER" TO RESULT-CODE
+                MOVE "todolist is locked by another request, try again"
+                  TO RESULT-MESSAGE
+             END-IF
+          END-IF
+          EXIT.
+
+      *legt vor dem Leeren der Liste eine nach Datum und Uhrzeit
+      *benannte Sicherungskopie aller Eintraege ab, damit auch
+      *mehrere zeitlich auseinanderliegende Clear-Aufrufe jeweils
+      *ihre eigene, wiederherstellbare Kopie hinterlassen - ein
+      *fehlgeschlagenes Backup wird ueber TODO-RESULT gemeldet,
+      *damit CLEAR-LIST die Liste in diesem Fall NICHT leert. Zwei
+      *Aufrufe innerhalb derselben Sekunde wuerden sonst denselben
+      *Dateinamen erhalten und sich gegenseitig ueberschreiben, daher
+      *wird der Name zur Not um eine laufende Nummer ergaenzt, bis
+      *er noch nicht vergeben ist
+       BACKUP-TODOLIST SECTION.
+          MOVE FUNCTION CURRENT-DATE TO WS-BACKUP-TIMESTAMP
+          MOVE ZERO TO WS-BACKUP-SEQ
+          PERFORM BUILD-BACKUP-FILENAME
+          PERFORM WITH TEST AFTER UNTIL WS-BACKUP-STATUS NOT = "00"
+              OPEN INPUT TDBACKUP
+              IF WS-BACKUP-STATUS = "00"
+                 CLOSE TDBACKUP
+                 ADD 1 TO WS-BACKUP-SEQ
+                 PERFORM BUILD-BACKUP-FILENAME
+              END-IF
+          END-PERFORM
+          PERFORM OPEN-TDLIST-INPUT
+          IF WS-TDLIST-STATUS NOT = "00"
+             MOVE "ER" TO RESULT-CODE
+             MOVE "todolist is locked by another request, try again"
+               TO RESULT-MESSAGE
+          ELSE
+             OPEN OUTPUT TDBACKUP
+             PERFORM UNTIL WS-EOF = 'Y'
+                 READ TDLIST NEXT INTO WS-TDLIST
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       WRITE TDBACKUP-RECORD FROM WS-TDLIST
+                 END-READ
+             END-PERFORM
+             CLOSE TDBACKUP
+             CLOSE TDLIST
+          END-IF
+          EXIT.
+
+      *baut WS-BACKUP-FILENAME aus dem Zeitstempel; steht WS-BACKUP-SEQ
+      *ueber Null, wird eine laufende Nummer angehaengt, damit
+      *BACKUP-TODOLIST einen noch nicht vergebenen Namen finden kann
+       BUILD-BACKUP-FILENAME SECTION.
+          IF WS-BACKUP-SEQ = ZERO
+             STRING "todolist_" DELIMITED BY SIZE
+                    WS-BACKUP-TIMESTAMP DELIMITED BY SIZE
+                    ".bak" DELIMITED BY SIZE
+               INTO WS-BACKUP-FILENAME
+          ELSE
+             STRING "todolist_" DELIMITED BY SIZE
+                    WS-BACKUP-TIMESTAMP DELIMITED BY SIZE
+                    "-" DELIMITED BY SIZE
+                    WS-BACKUP-SEQ DELIMITED BY SIZE
+                    ".bak" DELIMITED BY SIZE
+               INTO WS-BACKUP-FILENAME
+          END-IF
           EXIT.
 
        DISPLAY-ITEM SECTION.
@@ -128,6 +384,17 @@
               WHEN DONE MOVE "Done----" TO STATUS-STRING
               WHEN CANCELED MOVE "Canceled" TO STATUS-STRING
           END-EVALUATE
+		      EVALUATE TRUE
+              WHEN NONE IN WS-TDLIST MOVE "none" TO TAG-STRING
+              WHEN WORK IN WS-TDLIST MOVE "work" TO TAG-STRING
+              WHEN HOME IN WS-TDLIST MOVE "home" TO TAG-STRING
+          END-EVALUATE
+          MOVE FUNCTION CURRENT-DATE(1:8) TO CURRENT-DATE
+          MOVE SPACES TO WS-OVERDUE-TEXT
+          IF (TODO OR DOING)
+              AND ITEM-DATE IN WS-TDLIST(1:8) < CURRENT-DATE
+             MOVE "overdue!" TO WS-OVERDUE-TEXT
+          END-IF
           DISPLAY "<li style=""color: " FONTCOLOR """>"
             "<label class=""container"">"
                     "<input type = ""checkbox"" "
@@ -135,109 +402,263 @@
                     "id = """ ITEM-ID IN WS-TDLIST
                     """><span class=""checkmark""></span></label>"
                     "<label for=""" ITEM-ID IN WS-TDLIST """>"
-                    STATUS-STRING " "
+                    STATUS-STRING " " WS-OVERDUE-TEXT " "
       	            ITEM-DATE IN WS-TDLIST(7:2) "."
                     ITEM-DATE IN WS-TDLIST(5:2) ", "
                     ITEM-DATE IN WS-TDLIST(9:2) ":"
                     ITEM-DATE IN WS-TDLIST(11:2) " "
+                    "[" TAG-STRING "] "
                     ITEM-CONTENT IN WS-TDLIST "</label></li> "
           EXIT.
+      *prueft eine gelesene Zeile gegen die optionalen Filter in
+      *IT-PARAMS (Status/Farbe/Tag/Datumsbereich/Benutzer) - ein
+      *Status-Filterwert ueber dem gueltigen Bereich bedeutet "kein
+      *Filter", ausser IT-SHOW-ALL ist nicht gesetzt, dann werden
+      *standardmaessig nur offene (ToDo/Doing) Eintraege angezeigt
+       CHECK-ITEM-FILTER SECTION.
+          MOVE "Y" TO WS-ITEM-VISIBLE
+          IF IT-STATUS < 4
+             IF ITEM-STATUS IN WS-TDLIST NOT = IT-STATUS
+                MOVE "N" TO WS-ITEM-VISIBLE
+             END-IF
+          ELSE
+             IF NOT SHOW-ALL-ITEMS
+                AND ITEM-STATUS IN WS-TDLIST > 1
+                MOVE "N" TO WS-ITEM-VISIBLE
+             END-IF
+          END-IF
+          IF IT-COLOR < 5
+             AND ITEM-COLOR IN WS-TDLIST NOT = IT-COLOR
+             MOVE "N" TO WS-ITEM-VISIBLE
+          END-IF
+          IF IT-TAG < 3
+             AND ITEM-TAG IN WS-TDLIST NOT = IT-TAG
+             MOVE "N" TO WS-ITEM-VISIBLE
+          END-IF
+          IF IT-DATE-FROM NOT = SPACES
+             AND ITEM-DATE IN WS-TDLIST(1:8) < IT-DATE-FROM
+             MOVE "N" TO WS-ITEM-VISIBLE
+          END-IF
+          IF IT-DATE-TO NOT = SPACES
+             AND ITEM-DATE IN WS-TDLIST(1:8) > IT-DATE-TO
+             MOVE "N" TO WS-ITEM-VISIBLE
+          END-IF
+          IF IT-USER-ID NOT = SPACES
+             AND ITEM-USER-ID IN WS-TDLIST NOT = IT-USER-ID
+             MOVE "N" TO WS-ITEM-VISIBLE
+          END-IF
+          EXIT.
+      *wird sowohl fuer ACTION-SHOW als auch fuer ACTION-SHOW-TAG
+      *angesprungen - die beiden Aktionen unterscheiden sich nur
+      *darin, was TODOHANDLER vorher in IT-PARAMS abgelegt hat, nicht
+      *im eigentlichen Lese-/Anzeigeablauf
        READ-TODOLIST-FROM-FILE SECTION.
-          OPEN INPUT TDLIST
+          PERFORM OPEN-TDLIST-INPUT
+          IF WS-TDLIST-STATUS NOT = "00"
+             MOVE "ER" TO RESULT-CODE
+             MOVE "todolist is locked by another request, try again"
+               TO RESULT-MESSAGE
+          ELSE
              DISPLAY "<ul>"
              PERFORM UNTIL WS-EOF='Y'
-                 READ TDLIST INTO WS-TDLIST
+                 READ TDLIST NEXT INTO WS-TDLIST
                     AT END MOVE 'Y' TO WS-EOF
-                    NOT AT END PERFORM DISPLAY-ITEM
+                    NOT AT END
+                       PERFORM CHECK-ITEM-FILTER
+                       IF WS-ITEM-VISIBLE = "Y"
+                          PERFORM DISPLAY-ITEM
+                       END-IF
                  END-READ
              END-PERFORM
              DISPLAY "</ul>"
-          CLOSE TDLIST
+             CLOSE TDLIST
+          END-IF
           EXIT.
-       TD-TO-RAM SECTION.
-           OPEN INPUT TDLIST
-             PERFORM UNTIL WS-EOF="Y"
-				        READ TDLIST INTO WS-TDLIST
-                    AT END MOVE "Y" TO WS-EOF
-                    NOT AT END PERFORM MOVE-TODO-ITEM
-				        END-READ
+
+      *schreibt die komplette Liste als CSV-Datei, zum Ausdrucken
+      *oder zum Weiterverarbeiten in anderen Programmen
+       WRITE-REPORT SECTION.
+          PERFORM OPEN-TDLIST-INPUT
+          IF WS-TDLIST-STATUS NOT = "00"
+             MOVE "ER" TO RESULT-CODE
+             MOVE "todolist is locked by another request, try again"
+               TO RESULT-MESSAGE
+          ELSE
+             OPEN OUTPUT PRINT-FILE
+             MOVE "ID,CONTENT,DATE,STATUS,COLOR,TAG"
+               TO PRINT-FILE-RECORD
+             WRITE PRINT-FILE-RECORD
+             PERFORM UNTIL WS-EOF = 'Y'
+                 READ TDLIST NEXT INTO WS-TDLIST
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       MOVE FUNCTION TRIM(ITEM-CONTENT IN WS-TDLIST)
+                         TO WS-REPORT-CONTENT
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                            ITEM-CONTENT IN WS-TDLIST))
+                         TO WS-REPORT-CONTENT-LEN
+                       MOVE SPACES TO PRINT-FILE-RECORD
+                       STRING ITEM-ID IN WS-TDLIST DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              WS-REPORT-CONTENT
+                                 (1:WS-REPORT-CONTENT-LEN)
+                                 DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              ITEM-DATE IN WS-TDLIST DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              ITEM-STATUS IN WS-TDLIST DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              ITEM-COLOR IN WS-TDLIST DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              ITEM-TAG IN WS-TDLIST DELIMITED BY SIZE
+                         INTO PRINT-FILE-RECORD
+                       WRITE PRINT-FILE-RECORD
+                 END-READ
              END-PERFORM
-           CLOSE TDLIST
-		      EXIT.
+             CLOSE PRINT-FILE
+             CLOSE TDLIST
+          END-IF
+          EXIT.
+
        DELETE-ITEMS SECTION.
-	        PERFORM TD-TO-RAM
-		      OPEN OUTPUT TDLIST
-		      PERFORM VARYING COUNTER FROM 1
-                 BY 1 UNTIL COUNTER>NUMBER-OF-TODOS
-            MOVE "A" TO WS-EOF
-            MOVE TODO-ITEM(COUNTER) TO WS-TDLIST
-            PERFORM VARYING WS-ID-COUNTER FROM 1
-                  BY 5 UNTIL WS-ID-COUNTER>99
-              IF ITEM-ID IN WS-TDLIST=IT-IDS(WS-ID-COUNTER:5)
-                MOVE "Y" TO WS-EOF
-              END-IF
-            END-PERFORM
-            IF WS-EOF="A"
-              WRITE TDLIST-FILE FROM WS-TDLIST
+          PERFORM OPEN-TDLIST-IO
+          IF WS-TDLIST-STATUS = "00"
+          PERFORM VARYING WS-ID-COUNTER FROM 1
+                BY 5 UNTIL WS-ID-COUNTER>995
+            IF IT-IDS(WS-ID-COUNTER:5) NOT = SPACES
+                AND IT-IDS(WS-ID-COUNTER:5) NOT = ZERO
+              MOVE IT-IDS(WS-ID-COUNTER:5) TO ITEM-ID IN TDLIST-FILE
+              DELETE TDLIST RECORD
+                 INVALID KEY CONTINUE
+              END-DELETE
             END-IF
-		      END-PERFORM
+          END-PERFORM
           CLOSE TDLIST
+          ELSE
+             MOVE "ER" TO RESULT-CODE
+             MOVE "todolist is locked by another request, try again"
+               TO RESULT-MESSAGE
+          END-IF
           EXIT.
        REMOVE-DONE SECTION.
-          PERFORM TD-TO-RAM
-          OPEN OUTPUT TDLIST
-          PERFORM VARYING COUNTER FROM 1
-                 BY 1 UNTIL COUNTER>NUMBER-OF-TODOS
-              MOVE TODO-ITEM(COUNTER) TO WS-TDLIST
-            IF NOT ITEM-STATUS in WS-TDLIST = 2
-              WRITE TDLIST-FILE FROM WS-TDLIST
-            END-IF
+          PERFORM OPEN-TDLIST-IO
+          IF WS-TDLIST-STATUS = "00"
+          OPEN EXTEND TDARCHIVE
+          PERFORM UNTIL WS-EOF='Y'
+              READ TDLIST NEXT INTO WS-TDLIST
+                 AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    IF ITEM-STATUS IN WS-TDLIST = 2
+                       WRITE TDARCHIVE-RECORD FROM WS-TDLIST
+                       DELETE TDLIST RECORD
+                    END-IF
+              END-READ
           END-PERFORM
+          CLOSE TDARCHIVE
           CLOSE TDLIST
+          ELSE
+             MOVE "ER" TO RESULT-CODE
+             MOVE "todolist is locked by another request, try again"
+               TO RESULT-MESSAGE
+          END-IF
           EXIT.
        REMOVE-CANCELED SECTION.
-          PERFORM TD-TO-RAM
-          OPEN OUTPUT TDLIST
-          PERFORM VARYING COUNTER FROM 1
-                 BY 1 UNTIL COUNTER>NUMBER-OF-TODOS
-              MOVE TODO-ITEM(COUNTER) TO WS-TDLIST
-            IF NOT ITEM-STATUS IN WS-TDLIST = 3
-              WRITE TDLIST-FILE FROM WS-TDLIST
-            END-IF
+          PERFORM OPEN-TDLIST-IO
+          IF WS-TDLIST-STATUS = "00"
+          OPEN EXTEND TDARCHIVE
+          PERFORM UNTIL WS-EOF='Y'
+              READ TDLIST NEXT INTO WS-TDLIST
+                 AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    IF ITEM-STATUS IN WS-TDLIST = 3
+                       WRITE TDARCHIVE-RECORD FROM WS-TDLIST
+                       DELETE TDLIST RECORD
+                    END-IF
+              END-READ
           END-PERFORM
+          CLOSE TDARCHIVE
           CLOSE TDLIST
+          ELSE
+             MOVE "ER" TO RESULT-CODE
+             MOVE "todolist is locked by another request, try again"
+               TO RESULT-MESSAGE
+          END-IF
           EXIT.
        CHANGE-ITEMS SECTION.
-          PERFORM TD-TO-RAM
-          OPEN OUTPUT TDLIST
-           PERFORM VARYING COUNTER FROM 1
-                BY 1 UNTIL COUNTER>NUMBER-OF-TODOS
-           MOVE "A" TO WS-EOF
-           PERFORM VARYING WS-ID-COUNTER FROM 1
-                BY 5 UNTIL WS-ID-COUNTER>99
-             IF TODO-ITEM(COUNTER)(1:5)=IT-IDS(WS-ID-COUNTER:5)
-               MOVE "Y" TO WS-EOF
-             END-IF
-           END-PERFORM
-           MOVE TODO-ITEM(COUNTER) TO WS-TDLIST
-           IF WS-EOF="Y"
-             IF IT-COLOR<5
-              MOVE IT-COLOR
-              TO ITEM-COLOR IN WS-TDLIST
-             END-IF
-             IF IT-STATUS<5
-              MOVE IT-STATUS
-              TO ITEM-STATUS IN WS-TDLIST
+          PERFORM OPEN-TDLIST-IO
+          IF WS-TDLIST-STATUS = "00"
+          PERFORM VARYING WS-ID-COUNTER FROM 1
+                BY 5 UNTIL WS-ID-COUNTER>995
+            IF IT-IDS(WS-ID-COUNTER:5) NOT = SPACES
+                AND IT-IDS(WS-ID-COUNTER:5) NOT = ZERO
+              MOVE IT-IDS(WS-ID-COUNTER:5) TO ITEM-ID IN TDLIST-FILE
+              READ TDLIST INTO WS-TDLIST
+                 INVALID KEY CONTINUE
+                 NOT INVALID KEY
+                    IF IT-COLOR<5
+                       MOVE IT-COLOR TO ITEM-COLOR IN WS-TDLIST
+                    END-IF
+                    IF IT-STATUS<5
+                       MOVE IT-STATUS TO ITEM-STATUS IN WS-TDLIST
+                    END-IF
+                    REWRITE TDLIST-FILE FROM WS-TDLIST
+              END-READ
             END-IF
-           END-IF
-           WRITE TDLIST-FILE FROM WS-TDLIST
           END-PERFORM
           CLOSE TDLIST
+          ELSE
+             MOVE "ER" TO RESULT-CODE
+             MOVE "todolist is locked by another request, try again"
+               TO RESULT-MESSAGE
+          END-IF
+          EXIT.
+
+      *loescht alle offenen Eintraege, deren Text das uebergebene
+      *Stichwort enthaelt - fuer den Fall, dass man sich den Wortlaut
+      *eines ToDos gemerkt hat, aber nicht mehr seine ITEM-ID
+       DELETE-BY-CONTENT SECTION.
+          MOVE FUNCTION TRIM(NEW-TODO-ITEM) TO WS-KEYWORD-TRIMMED
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(NEW-TODO-ITEM))
+            TO WS-KEYWORD-LEN
+          MOVE ZERO TO WS-DELETED-COUNT
+          IF WS-KEYWORD-LEN = ZERO
+             MOVE "ER" TO RESULT-CODE
+             MOVE "no search text given for delete-by-content"
+               TO RESULT-MESSAGE
+          ELSE
+             PERFORM OPEN-TDLIST-IO
+             IF WS-TDLIST-STATUS NOT = "00"
+                MOVE "ER" TO RESULT-CODE
+                MOVE "todolist is locked by another request, try again"
+                  TO RESULT-MESSAGE
+             ELSE
+                PERFORM UNTIL WS-EOF = 'Y'
+                    READ TDLIST NEXT INTO WS-TDLIST
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                          MOVE FUNCTION TRIM(ITEM-CONTENT IN WS-TDLIST)
+                            TO WS-CONTENT-TRIMMED
+                          MOVE SPACES TO WS-SPLIT-BEFORE WS-SPLIT-AFTER
+                          UNSTRING WS-CONTENT-TRIMMED
+                             DELIMITED BY
+                                WS-KEYWORD-TRIMMED(1:WS-KEYWORD-LEN)
+                             INTO WS-SPLIT-BEFORE WS-SPLIT-AFTER
+                          END-UNSTRING
+                          IF WS-SPLIT-BEFORE NOT = WS-CONTENT-TRIMMED
+                             DELETE TDLIST RECORD
+                                INVALID KEY CONTINUE
+                             END-DELETE
+                             ADD 1 TO WS-DELETED-COUNT
+                          END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE TDLIST
+                IF WS-DELETED-COUNT = ZERO
+                   MOVE "ER" TO RESULT-CODE
+                   MOVE "no matching item found" TO RESULT-MESSAGE
+                END-IF
+             END-IF
+          END-IF
           EXIT.
-	     MOVE-TODO-ITEM SECTION.
-	        ADD 1 TO NUMBER-OF-TODOS
-			    MOVE WS-TDLIST
-			    TO TODO-ITEM(NUMBER-OF-TODOS)
-		      EXIT.
 
        END PROGRAM TODOLISTE.
