@@ -13,24 +13,33 @@
           01 CHUNK-OF-POST     PIC X(1024).
 
        WORKING-STORAGE SECTION.
-       01 IN-STATUS            PIC 9999.
+       01 IN-STATUS            PIC 99.
        01 NEWLINE              PIC X     VALUE X'0A'.
+       01 WS-REQUEST-BUFFER     PIC X(8192).
+       01 WS-REQUEST-POINTER    PIC 9(5) COMP.
+       01 WS-PARAM-SEARCH-IDX   PIC 9(3).
 	     COPY todoactions.
        COPY cgiutildata.
        COPY todoitem.
+       COPY todoresult.
+       COPY cgiparamtable.
 
        PROCEDURE DIVISION.
            PERFORM U01-PRINT-HEADER
 
            PERFORM U00-PARSE-WEBINPUT
 
+           PERFORM PARSE-ALL-PARAMETERS
+
            PERFORM READ-TODOLIST-ACTION
 
            EVALUATE TRUE
            WHEN ACTION-ADD
              PERFORM ADD-TODOLIST-ENTRY
            WHEN ACTION-SHOW
-             PERFORM CALL-TODOLISTE
+             PERFORM SHOW-FILTERED
+           WHEN ACTION-SHOW-TAG
+             PERFORM SHOW-BY-TAG
            WHEN ACTION-DELETE
              PERFORM CALL-TODOLISTE
 		       WHEN ACTION-REMOVE
@@ -41,30 +50,57 @@
               PERFORM CALL-TODOLISTE
            WHEN ACTION-REMOVE-CANCELED
               PERFORM CALL-TODOLISTE
+           WHEN ACTION-REPORT
+              PERFORM CALL-TODOLISTE
+           WHEN ACTION-DELETE-CONTENT
+              PERFORM DELETE-SPECIFIC
            WHEN OTHER
-              DISPLAY "Action unbekannt: " TODO-ACTION
+              PERFORM PRINT-UNKNOWN-ACTION
            END-EVALUATE
            GOBACK
           .
 
        U00-PARSE-WEBINPUT SECTION.
+      *liest WEBINPUT bis zum Dateiende ein und haengt jeden Block
+      *an WS-REQUEST-BUFFER an, statt nur den ersten 1024-Byte-Block
+      *zu betrachten - so gehen auch laengere POST-Bodies nicht
+      *verloren
+           MOVE SPACES TO WS-REQUEST-BUFFER
+           MOVE 1 TO WS-REQUEST-POINTER
            OPEN INPUT WEBINPUT
-           IF IN-STATUS < 10 THEN
-            READ WEBINPUT END-READ
-            IF IN-STATUS > 9 THEN
-              MOVE SPACES TO CHUNK-OF-POST
-            END-IF
-           END-IF
+           PERFORM WITH TEST AFTER UNTIL IN-STATUS > 9
+               READ WEBINPUT END-READ
+               IF IN-STATUS < 10
+                  AND WS-REQUEST-POINTER + 1024 <= 8193
+                  STRING CHUNK-OF-POST DELIMITED BY SIZE
+                     INTO WS-REQUEST-BUFFER
+                     WITH POINTER WS-REQUEST-POINTER
+                  END-STRING
+               END-IF
+           END-PERFORM
            CLOSE WEBINPUT
-           MOVE CHUNK-OF-POST TO REQUEST-STRING
+           MOVE WS-REQUEST-BUFFER TO REQUEST-STRING
           .
        U01-PRINT-HEADER SECTION.
            DISPLAY "CONTENT-TYPE: TEXT/HTML"
            NEWLINE
           .
+      *zerlegt den kompletten POST-Body in einem einzigen CGIUTIL-Aufruf
+      *in PARAMETER-TABLE, statt fuer jedes Formularfeld erneut durch
+      *REQUEST-STRING zu suchen
+       PARSE-ALL-PARAMETERS SECTION.
+           MOVE WS-REQUEST-BUFFER TO REQUEST-STRING
+           CALL "CGIUTIL" USING REQUEST-PARAMETERS PARAMETER-TABLE
+          .
        READ-PARAMETER-VALUE SECTION.
-           MOVE CHUNK-OF-POST TO REQUEST-STRING
-           CALL "CGIUTIL" USING REQUEST-PARAMETERS
+           MOVE SPACES TO PARAMETER-VALUE
+           PERFORM VARYING WS-PARAM-SEARCH-IDX FROM 1 BY 1
+                 UNTIL WS-PARAM-SEARCH-IDX > PARAM-COUNT
+               IF PARAM-KEY(WS-PARAM-SEARCH-IDX) = PARAMETER-NAME
+                  MOVE PARAM-VAL(WS-PARAM-SEARCH-IDX)
+                     TO PARAMETER-VALUE
+               END-IF
+           END-PERFORM
           .
        READ-TODOLIST-ACTION SECTION.
            MOVE "action" TO PARAMETER-NAME
@@ -79,8 +115,83 @@
            MOVE "color" TO PARAMETER-NAME
            PERFORM READ-PARAMETER-VALUE
            MOVE PARAMETER-VALUE TO IT-COLOR
+           MOVE "tag" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           MOVE PARAMETER-VALUE TO IT-TAG
+           MOVE "user" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           MOVE PARAMETER-VALUE TO IT-USER-ID
            PERFORM CALL-TODOLISTE
           EXIT.
+       SHOW-BY-TAG SECTION.
+      *zeigt weiterhin die komplette Liste zu einem Tag an, wie schon
+      *vor der Filterung durch ACTION-SHOW - die uebrigen Filterfelder
+      *bleiben deshalb auf "kein Filter" bzw. "alles anzeigen" stehen.
+      *fehlt der "tag"-Parameter selbst, bleibt IT-TAG ebenfalls auf
+      *"kein Filter" stehen, statt das leere PARAMETER-VALUE als Tag 0
+      *(NONE) misszuverstehen
+          MOVE 9 TO IT-STATUS
+          MOVE 9 TO IT-COLOR
+          MOVE 9 TO IT-TAG
+          MOVE SPACES TO IT-DATE-FROM IT-DATE-TO IT-USER-ID
+          MOVE "Y" TO IT-SHOW-ALL
+          MOVE "tag" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          IF PARAMETER-VALUE NOT = SPACES
+             MOVE PARAMETER-VALUE TO IT-TAG
+          END-IF
+          PERFORM CALL-TODOLISTE
+          EXIT.
+       SHOW-FILTERED SECTION.
+      *ACTION-SHOW liest jetzt optionale Filterparameter statt immer
+      *die komplette Liste anzuzeigen; fehlt ein Parameter, bleibt das
+      *zugehoerige Feld auf seinem "kein Filter" Wert stehen. Ohne
+      *"all"-Parameter zeigt die Liste standardmaessig nur die noch
+      *offenen (ToDo/Doing) Eintraege, und ohne "user"-Parameter alle
+      *Benutzer, damit alte Aufrufe unveraendert weiterlaufen.
+          MOVE 9 TO IT-STATUS
+          MOVE 9 TO IT-COLOR
+          MOVE 9 TO IT-TAG
+          MOVE SPACES TO IT-DATE-FROM IT-DATE-TO IT-USER-ID
+          MOVE "N" TO IT-SHOW-ALL
+          MOVE "status" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          IF PARAMETER-VALUE NOT = SPACES
+             MOVE PARAMETER-VALUE TO IT-STATUS
+          END-IF
+          MOVE "color" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          IF PARAMETER-VALUE NOT = SPACES
+             MOVE PARAMETER-VALUE TO IT-COLOR
+          END-IF
+          MOVE "tag" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          IF PARAMETER-VALUE NOT = SPACES
+             MOVE PARAMETER-VALUE TO IT-TAG
+          END-IF
+          MOVE "datefrom" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          IF PARAMETER-VALUE NOT = SPACES
+             MOVE PARAMETER-VALUE(1:8) TO IT-DATE-FROM
+          END-IF
+          MOVE "dateto" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          IF PARAMETER-VALUE NOT = SPACES
+             MOVE PARAMETER-VALUE(1:8) TO IT-DATE-TO
+          END-IF
+          MOVE "all" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          IF PARAMETER-VALUE(1:1) = "1" OR PARAMETER-VALUE(1:1) = "y"
+                                        OR PARAMETER-VALUE(1:1) = "Y"
+             MOVE "Y" TO IT-SHOW-ALL
+          END-IF
+          MOVE "user" TO PARAMETER-NAME
+          PERFORM READ-PARAMETER-VALUE
+          IF PARAMETER-VALUE NOT = SPACES
+             MOVE PARAMETER-VALUE TO IT-USER-ID
+          END-IF
+          PERFORM CALL-TODOLISTE
+          EXIT.
        REMOVE-SELECTED SECTION.
           MOVE "ids" TO PARAMETER-NAME
 		      PERFORM READ-PARAMETER-VALUE
@@ -102,15 +213,25 @@
        CALL-TODOLISTE SECTION.
           CALL "TODOLISTE" USING TODO-ACTION
                                  NEW-TODO-ITEM
-                                 IT-IDS
-                                 IT-COLOR
-                                 IT-STATUS
+                                 IT-PARAMS
+                                 TODO-RESULT
+          IF RESULT-ERROR
+             PERFORM PRINT-RESULT-ERROR
+          END-IF
+          EXIT.
+       PRINT-RESULT-ERROR SECTION.
+          DISPLAY "<p class=""error"">" RESULT-MESSAGE "</p>"
           EXIT.
+       PRINT-UNKNOWN-ACTION SECTION.
+          DISPLAY "<p class=""error"">Unbekannte Aktion: "
+                  TODO-ACTION "</p>"
+          EXIT.
+      *loescht ein ToDo anhand eines Stichworts im Text, wenn man sich
+      *nur noch an den Wortlaut, nicht mehr an die ID erinnert
 	   DELETE-SPECIFIC SECTION.
-	      DISPLAY "Hallo"
 	      MOVE "content" TO PARAMETER-NAME
           PERFORM READ-PARAMETER-VALUE
-          CALL "TODOLISTE" USING TODO-ACTION
-                                  PARAMETER-VALUE
+          MOVE PARAMETER-VALUE TO NEW-TODO-ITEM
+          PERFORM CALL-TODOLISTE
           EXIT.
        END PROGRAM TODOHANDLER.
