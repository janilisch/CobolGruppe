@@ -0,0 +1,5 @@
+       01 PARAMETER-TABLE.
+          05 PARAM-COUNT PIC 9(3).
+          05 PARAM-ENTRY OCCURS 50 TIMES.
+             10 PARAM-KEY PIC X(20).
+             10 PARAM-VAL PIC X(995).
