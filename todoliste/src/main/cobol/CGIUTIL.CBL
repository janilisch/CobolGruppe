@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGIUTIL.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-WORK-STRING    PIC X(8192).
+       01 WS-PAIR           PIC X(8192).
+       01 WS-REMAINDER      PIC X(8192).
+       01 WS-KEY            PIC X(20).
+       01 WS-VALUE          PIC X(995).
+       01 WS-TRIMMED        PIC X(995).
+       01 WS-OUT            PIC X(995).
+       01 WS-EOF            PIC X VALUE "N".
+       01 WS-IN-LEN         PIC 9(4) COMP.
+       01 WS-OUT-LEN        PIC 9(4) COMP.
+       01 WS-I              PIC 9(4) COMP.
+       01 WS-CHAR           PIC X.
+       01 WS-HEX            PIC X(2).
+       01 WS-DECODED-CHAR   PIC X.
+       01 WS-HEXDIGITS      PIC X(16) VALUE "0123456789ABCDEF".
+       01 WS-HEX-HI         PIC 9(2) COMP.
+       01 WS-HEX-LO         PIC 9(2) COMP.
+       01 WS-BYTE-VAL       PIC 9(3) COMP.
+       01 WS-SPLIT-PTR      PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+       COPY cgiutildata.
+       COPY cgiparamtable.
+
+      *zerlegt die gesamte Anfrage in einem Durchlauf in ein Feld
+      *von Schluessel/Wert-Paaren, statt fuer jedes einzelne Feld
+      *erneut durch REQUEST-STRING zu suchen
+       PROCEDURE DIVISION USING REQUEST-PARAMETERS PARAMETER-TABLE.
+           MOVE REQUEST-STRING TO WS-WORK-STRING
+           MOVE "N" TO WS-EOF
+           MOVE 0 TO PARAM-COUNT
+           PERFORM UNTIL WS-EOF = "Y"
+               PERFORM SPLIT-NEXT-PAIR
+               IF WS-EOF NOT = "Y"
+                   AND PARAM-COUNT < 50
+                   PERFORM URL-DECODE-VALUE
+                   ADD 1 TO PARAM-COUNT
+                   MOVE WS-KEY TO PARAM-KEY(PARAM-COUNT)
+                   MOVE WS-OUT TO PARAM-VAL(PARAM-COUNT)
+               END-IF
+           END-PERFORM
+           GOBACK
+          .
+
+      *liest das naechste "schluessel=wert"-Paar aus WS-WORK-STRING,
+      *kuerzt WS-WORK-STRING um dieses Paar und setzt WS-EOF, sobald
+      *nichts mehr uebrig ist. Der Rest hinter dem ersten "&" (bzw.
+      *hinter dem ersten "=") wird ueber POINTER und Referenzmodifikation
+      *herausgeschnitten statt ueber ein zweites UNSTRING-Empfangsfeld,
+      *da UNSTRING sonst alles nach dem zweiten Feld verwirft, sobald
+      *die Anfrage mehr als ein "&" enthaelt
+       SPLIT-NEXT-PAIR SECTION.
+           IF WS-WORK-STRING = SPACES
+               MOVE "Y" TO WS-EOF
+           ELSE
+               MOVE SPACES TO WS-PAIR WS-REMAINDER WS-KEY WS-VALUE
+               MOVE 1 TO WS-SPLIT-PTR
+               UNSTRING WS-WORK-STRING DELIMITED BY "&"
+                   INTO WS-PAIR
+                   WITH POINTER WS-SPLIT-PTR
+               END-UNSTRING
+               IF WS-SPLIT-PTR > FUNCTION LENGTH(WS-WORK-STRING)
+                   MOVE SPACES TO WS-REMAINDER
+               ELSE
+                   MOVE WS-WORK-STRING(WS-SPLIT-PTR:) TO WS-REMAINDER
+               END-IF
+               MOVE WS-REMAINDER TO WS-WORK-STRING
+               MOVE 1 TO WS-SPLIT-PTR
+               UNSTRING WS-PAIR DELIMITED BY "="
+                   INTO WS-KEY
+                   WITH POINTER WS-SPLIT-PTR
+               END-UNSTRING
+               IF WS-SPLIT-PTR > FUNCTION LENGTH(WS-PAIR)
+                   MOVE SPACES TO WS-VALUE
+               ELSE
+                   MOVE WS-PAIR(WS-SPLIT-PTR:) TO WS-VALUE
+               END-IF
+           END-IF
+           EXIT.
+
+       URL-DECODE-VALUE SECTION.
+           MOVE FUNCTION TRIM(WS-VALUE) TO WS-TRIMMED
+           MOVE FUNCTION LENGTH(WS-TRIMMED) TO WS-IN-LEN
+           MOVE SPACES TO WS-OUT
+           MOVE 0 TO WS-OUT-LEN
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-IN-LEN
+               MOVE WS-TRIMMED(WS-I:1) TO WS-CHAR
+               EVALUATE TRUE
+                   WHEN WS-CHAR = "+"
+                       ADD 1 TO WS-OUT-LEN
+                       MOVE " " TO WS-OUT(WS-OUT-LEN:1)
+                   WHEN WS-CHAR = "%" AND WS-I < WS-IN-LEN
+                       MOVE WS-TRIMMED(WS-I + 1:2) TO WS-HEX
+                       PERFORM HEX-PAIR-TO-CHAR
+                       ADD 1 TO WS-OUT-LEN
+                       MOVE WS-DECODED-CHAR TO WS-OUT(WS-OUT-LEN:1)
+                       ADD 2 TO WS-I
+                   WHEN OTHER
+                       ADD 1 TO WS-OUT-LEN
+                       MOVE WS-CHAR TO WS-OUT(WS-OUT-LEN:1)
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       HEX-PAIR-TO-CHAR SECTION.
+           MOVE FUNCTION UPPER-CASE(WS-HEX) TO WS-HEX
+           PERFORM VARYING WS-HEX-HI FROM 1 BY 1
+               UNTIL WS-HEX-HI > 16
+                  OR WS-HEXDIGITS(WS-HEX-HI:1) = WS-HEX(1:1)
+           END-PERFORM
+           PERFORM VARYING WS-HEX-LO FROM 1 BY 1
+               UNTIL WS-HEX-LO > 16
+                  OR WS-HEXDIGITS(WS-HEX-LO:1) = WS-HEX(2:1)
+           END-PERFORM
+           COMPUTE WS-BYTE-VAL = (WS-HEX-HI - 1) * 16 + (WS-HEX-LO - 1)
+           MOVE FUNCTION CHAR(WS-BYTE-VAL + 1) TO WS-DECODED-CHAR
+           EXIT.
+       END PROGRAM CGIUTIL.
