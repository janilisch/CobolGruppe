@@ -0,0 +1,5 @@
+       01 TODO-RESULT.
+          05 RESULT-CODE PIC X(2).
+             88 RESULT-OK    VALUE "OK".
+             88 RESULT-ERROR VALUE "ER".
+          05 RESULT-MESSAGE PIC X(80).
