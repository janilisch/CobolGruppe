@@ -0,0 +1,4 @@
+       01 REQUEST-PARAMETERS.
+          05 REQUEST-STRING  PIC X(8192).
+          05 PARAMETER-NAME  PIC X(20).
+          05 PARAMETER-VALUE PIC X(995).
