@@ -0,0 +1,11 @@
+       01 TODO-ACTION PIC X(20).
+          88 ACTION-SHOW            VALUE "show".
+          88 ACTION-SHOW-TAG        VALUE "showtag".
+          88 ACTION-ADD             VALUE "add".
+          88 ACTION-DELETE          VALUE "delete".
+          88 ACTION-REMOVE          VALUE "remove".
+          88 ACTION-CHANGE          VALUE "change".
+          88 ACTION-REMOVE-DONE     VALUE "removedone".
+          88 ACTION-REMOVE-CANCELED VALUE "removecanceled".
+          88 ACTION-REPORT          VALUE "report".
+          88 ACTION-DELETE-CONTENT  VALUE "deletecontent".
