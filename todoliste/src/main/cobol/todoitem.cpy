@@ -0,0 +1,11 @@
+       01 NEW-TODO-ITEM PIC X(35).
+       01 IT-PARAMS.
+          05 IT-IDS PIC X(995).
+          05 IT-COLOR PIC 9.
+          05 IT-STATUS PIC 9.
+          05 IT-TAG PIC 9.
+          05 IT-DATE-FROM PIC X(8).
+          05 IT-DATE-TO PIC X(8).
+          05 IT-SHOW-ALL PIC X(1).
+             88 SHOW-ALL-ITEMS VALUE "Y".
+          05 IT-USER-ID PIC X(10).
